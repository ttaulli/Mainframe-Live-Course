@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:  VENDMAS
+      * Purpose:   VENDOR-MASTER-FILE record layout - one row per
+      *            vendor known to Accounts Payable.
+      ******************************************************************
+       01  VENDOR-RECORD.
+           05  VM-VENDOR-CODE              PIC X(6).
+           05  VM-VENDOR-NAME              PIC X(30).
+           05  VM-VENDOR-STATUS            PIC X(1).
+               88  VM-STATUS-ACTIVE        VALUE "A".
+               88  VM-STATUS-INACTIVE      VALUE "I".
+               88  VM-STATUS-BLOCKED       VALUE "B".
+           05  VM-VENDOR-CATEGORY          PIC X(6).
