@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:  AUDITREC
+      * Purpose:   AUDIT-TRAIL-FILE record layout - one row per
+      *            approval decision, appended every run for audit
+      *            inquiry.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-INVOICE-NUMBER          PIC X(10).
+           05  AUD-VENDOR-CODE             PIC X(6).
+           05  AUD-AMOUNT                  PIC 9(9)V99.
+           05  AUD-DECISION                PIC X(12).
+           05  AUD-APPROVAL-TIER           PIC 9(1).
+           05  AUD-APPROVER-ROLE           PIC X(20).
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  AUD-ENTERED-BY              PIC X(8).
