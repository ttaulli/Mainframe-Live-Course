@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:  THRESH
+      * Purpose:   THRESHOLD-FILE record layout - maintainable approval
+      *            tier limits keyed by vendor category (or vendor
+      *            code when a vendor has no category override). The
+      *            key "DFAULT" supplies the fallback limits used
+      *            when no category/vendor-specific row is found.
+      ******************************************************************
+       01  THRESHOLD-RECORD.
+           05  THR-KEY                     PIC X(6).
+           05  THR-TIER1-LIMIT             PIC 9(9)V99.
+           05  THR-TIER2-LIMIT             PIC 9(9)V99.
