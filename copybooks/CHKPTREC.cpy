@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook:  CHKPTREC
+      * Purpose:   CHECKPOINT-FILE record layout - a single row
+      *            tracking how far the last run of INVOICE got
+      *            through the AP-INVOICE-FILE, so a restart after an
+      *            abend resumes instead of reprocessing everything.
+      *            Also carries the daily summary report accumulators
+      *            as of the last record processed, so a restarted run
+      *            resumes the day's totals instead of restarting them
+      *            at zero for just the post-restart tail of the batch.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-VENDOR-CODE       PIC X(6).
+           05  CKPT-LAST-INVOICE-NUMBER    PIC X(10).
+           05  CKPT-RECORDS-PROCESSED      PIC 9(9).
+           05  CKPT-RUN-DATE               PIC X(8).
+           05  CKPT-TOTAL-COUNT            PIC 9(7).
+           05  CKPT-TOTAL-AMOUNT           PIC 9(9)V99.
+           05  CKPT-AUTO-COUNT             PIC 9(7).
+           05  CKPT-AUTO-AMOUNT            PIC 9(9)V99.
+           05  CKPT-TIER2-COUNT            PIC 9(7).
+           05  CKPT-TIER2-AMOUNT           PIC 9(9)V99.
+           05  CKPT-TIER3-COUNT            PIC 9(7).
+           05  CKPT-TIER3-AMOUNT           PIC 9(9)V99.
+           05  CKPT-EXCEPTION-COUNT        PIC 9(7).
+           05  CKPT-EXCEPTION-AMOUNT       PIC 9(9)V99.
+           05  CKPT-DUPLICATE-COUNT        PIC 9(7).
+           05  CKPT-DUPLICATE-AMOUNT       PIC 9(9)V99.
+           05  CKPT-INVALID-AMOUNT-COUNT   PIC 9(7).
