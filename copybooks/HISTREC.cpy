@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:  HISTREC
+      * Purpose:   INVOICE-HISTORY-FILE record layout - every invoice
+      *            that has already been processed, keyed by vendor
+      *            code and invoice number, used to catch duplicates.
+      ******************************************************************
+       01  HISTORY-RECORD.
+           05  HIST-KEY.
+               10  HIST-VENDOR-CODE        PIC X(6).
+               10  HIST-INVOICE-NUMBER     PIC X(10).
+           05  HIST-AMOUNT                 PIC 9(9)V99.
+           05  HIST-PROCESSED-DATE         PIC X(21).
