@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:  INVREC
+      * Purpose:   AP-INVOICE-FILE record layout - one invoice line
+      *            item submitted by Accounts Payable for approval.
+      ******************************************************************
+       01  INVOICE-RECORD.
+           05  INV-INVOICE-NUMBER          PIC X(10).
+           05  INV-VENDOR-CODE             PIC X(6).
+           05  INV-INVOICE-DATE            PIC X(8).
+           05  INV-AMOUNT                  PIC 9(9)V99.
+           05  INV-ENTERED-BY              PIC X(8).
