@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:  EXCPREC
+      * Purpose:   EXCEPTION-FILE record layout - invoices kicked out
+      *            of normal approval routing (bad vendor, possible
+      *            duplicate, etc.) for manual review.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-INVOICE-NUMBER          PIC X(10).
+           05  EXC-VENDOR-CODE             PIC X(6).
+           05  EXC-AMOUNT                  PIC 9(9)V99.
+           05  EXC-REASON                  PIC X(30).
+           05  EXC-TIMESTAMP               PIC X(21).
