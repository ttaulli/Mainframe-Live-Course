@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:  EXTRACT
+      * Purpose:   AP-EXTRACT-FILE record layout - approved invoices
+      *            ready to load into the downstream AP/ERP system for
+      *            payment processing.
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  EXT-INVOICE-NUMBER          PIC X(10).
+           05  EXT-VENDOR-CODE             PIC X(6).
+           05  EXT-INVOICE-DATE            PIC X(8).
+           05  EXT-AMOUNT                  PIC 9(9)V99.
+           05  EXT-APPROVAL-TIER           PIC 9(1).
+           05  EXT-STATUS                  PIC X(10).
