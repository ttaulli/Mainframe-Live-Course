@@ -2,19 +2,915 @@
       * Author:  Tom Taulli
       * Date:  November 3, 2021
       * Purpose:  Education
+      * Maintenance Log:
+      *   - Converted from an interactive single-invoice check to a
+      *     batch processor reading a day's worth of invoices from
+      *     AP-INVOICE-FILE. INVOICE-AMOUNT was widened from PIC 9(4)
+      *     to PIC 9(9)V99 at the same time so the new record layout
+      *     can represent real invoice dollar amounts (the old field
+      *     could not even hold $10,000), with edited picture displays
+      *     to match.
+      *   - Replaced the single 5000 approval cutoff with three
+      *     approval tiers: supervisor (under 5000), dept director
+      *     (5000 up to 25000), and VP (25000 and up).
+      *   - Moved the tier limits out of the program and into
+      *     THRESHOLD-FILE, keyed by vendor code with a "DFAULT" row
+      *     for vendors without an override, so Finance can change
+      *     approval limits without a code change.
+      *   - Added a vendor master lookup before approval routing.
+      *     Unknown, inactive, or blocked vendors are sent to
+      *     EXCEPTION-FILE instead of being routed for approval.
+      *     THRESHOLD-FILE is now keyed by vendor category first,
+      *     falling back to vendor code, then "DFAULT".
+      *   - Added a daily invoice approval summary report with
+      *     totals, per-tier counts/amounts, and an exception count.
+      *   - Added an audit trail: one AUDIT-TRAIL-FILE record per
+      *     approval decision, appended across runs.
+      *   - Added duplicate invoice detection against a per-vendor
+      *     invoice history carried across runs; duplicates are sent
+      *     to EXCEPTION-FILE instead of being approved again.
+      *   - Added an AP/ERP-ready extract of fully-approved invoices.
+      *     Only tier 1 (supervisor, auto-routed) invoices go out -
+      *     tiers 2/3 still need a human approval before they are
+      *     ready for payment processing.
+      *   - Added restart/checkpoint support: progress is saved after
+      *     every record (position plus the summary report totals so
+      *     far) so a crash mid-batch resumes instead of reprocessing
+      *     already-audited invoices, and the summary report on the
+      *     resumed run still reflects the whole day's batch, not just
+      *     the segment processed since the restart. A clean
+      *     end-of-file run resets the checkpoint.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVOICE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AP-INVOICE-FILE
+               ASSIGN TO "AP-INVOICE-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVOICE-FILE-STATUS.
+
+           SELECT THRESHOLD-FILE
+               ASSIGN TO "THRESHOLD-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-FILE-STATUS.
+
+           SELECT VENDOR-MASTER-FILE
+               ASSIGN TO "VENDOR-MASTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VENDOR-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCEPTION-FILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE
+               ASSIGN TO "INVOICE-SUMMARY-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDIT-TRAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT INVOICE-HISTORY-FILE
+               ASSIGN TO "INVOICE-HISTORY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT AP-EXTRACT-FILE
+               ASSIGN TO "AP-EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "INVOICE-CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+      * Every checkpoint update is written here first and then
+      * renamed over INVOICE-CHECKPOINT (see 2820-COMMIT-CHECKPOINT),
+      * so a crash mid-write never leaves the real checkpoint file
+      * truncated - the rename is the only step that touches it, and
+      * a rename either completes or it doesn't.
+           SELECT CHECKPOINT-TEMP-FILE
+               ASSIGN TO "INVOICE-CHECKPOINT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-TEMP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AP-INVOICE-FILE.
+           COPY INVREC.
+
+       FD  THRESHOLD-FILE.
+           COPY THRESH.
+
+       FD  VENDOR-MASTER-FILE.
+           COPY VENDMAS.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCPREC.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-LINE             PIC X(80).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  INVOICE-HISTORY-FILE.
+           COPY HISTREC.
+
+       FD  AP-EXTRACT-FILE.
+           COPY EXTRACT.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD  CHECKPOINT-TEMP-FILE.
+       01  CHECKPOINT-TEMP-RECORD          PIC X(148).
+
        WORKING-STORAGE SECTION.
-       01 INVOICE-AMOUNT PIC 9(4) VALUE 0.
+       01  WS-INVOICE-FILE-STATUS          PIC XX.
+       01  WS-THRESHOLD-FILE-STATUS        PIC XX.
+       01  WS-VENDOR-FILE-STATUS           PIC XX.
+       01  WS-EXCEPTION-FILE-STATUS        PIC XX.
+       01  WS-REPORT-FILE-STATUS           PIC XX.
+       01  WS-AUDIT-FILE-STATUS            PIC XX.
+       01  WS-HISTORY-FILE-STATUS          PIC XX.
+       01  WS-EXTRACT-FILE-STATUS          PIC XX.
+       01  WS-CHECKPOINT-FILE-STATUS       PIC XX.
+       01  WS-CHECKPOINT-TEMP-FILE-STATUS  PIC XX.
+       01  WS-CHECKPOINT-TEMP-NAME         PIC X(30)
+               VALUE "INVOICE-CHECKPOINT.TMP".
+       01  WS-CHECKPOINT-REAL-NAME         PIC X(30)
+               VALUE "INVOICE-CHECKPOINT".
+       01  WS-CHECKPOINT-RENAME-STATUS     PIC S9(9) COMP-5 VALUE 0.
+
+      * Restart/checkpoint working fields. The checkpoint is saved
+      * after every record (not on a periodic interval) so it always
+      * reflects exactly the last record actually written to
+      * AUDIT-TRAIL-FILE/INVOICE-HISTORY-FILE - a restart must never
+      * be able to land between "position saved" and "outcome
+      * written", or the resumed run reprocesses an already-decided
+      * invoice (and, since it is already in the history table,
+      * 2120-CHECK-DUPLICATE would flag it against itself).
+       01  WS-SKIP-COUNT                   PIC 9(9) VALUE 0.
+       01  WS-RECORDS-READ                 PIC 9(9) VALUE 0.
+
+       01  WS-EOF-SW                       PIC X(1) VALUE "N".
+           88  WS-END-OF-FILE              VALUE "Y".
+
+       01  WS-THRESHOLD-EOF-SW             PIC X(1) VALUE "N".
+           88  WS-THRESHOLD-EOF            VALUE "Y".
+
+       01  WS-VENDOR-TABLE-EOF-SW          PIC X(1) VALUE "N".
+           88  WS-VENDOR-TABLE-EOF         VALUE "Y".
+
+       01  WS-THRESHOLD-FOUND-SW           PIC X(1) VALUE "N".
+           88  WS-THRESHOLD-FOUND          VALUE "Y".
+
+       01  WS-VENDOR-VALID-SW              PIC X(1) VALUE "Y".
+           88  WS-VENDOR-VALID             VALUE "Y".
+       01  WS-VENDOR-REJECT-REASON         PIC X(30) VALUE SPACES.
+       01  WS-LOOKUP-KEY                   PIC X(6)  VALUE SPACES.
+
+       01  WS-AMOUNT-VALID-SW              PIC X(1) VALUE "Y".
+           88  WS-AMOUNT-VALID             VALUE "Y".
+
+      * Last vendor/invoice number checkpointed by the prior run -
+      * used to confirm the Nth skipped record on a restart is really
+      * the same invoice the checkpoint was saved against, not just
+      * the Nth record of whatever file happens to be supplied today.
+       01  WS-CKPT-LAST-VENDOR-CODE        PIC X(6)  VALUE SPACES.
+       01  WS-CKPT-LAST-INVOICE-NUMBER     PIC X(10) VALUE SPACES.
+
+       01  WS-CURRENT-TIMESTAMP            PIC X(21) VALUE SPACES.
+
+      * Vendor master loaded into memory at start-up and searched by
+      * vendor code - this runtime has no indexed (VSAM/ISAM) file
+      * support built in, so VENDOR-MASTER-FILE is a LINE SEQUENTIAL
+      * extract and the "lookup" is an in-memory table search.
+       01  WS-VENDOR-TABLE-AREA.
+           05  WS-VENDOR-TABLE OCCURS 1000 TIMES
+                   INDEXED BY WS-VEN-IDX.
+               10  WS-VEN-CODE             PIC X(6).
+               10  WS-VEN-NAME             PIC X(30).
+               10  WS-VEN-STATUS           PIC X(1).
+                   88  WS-VEN-STATUS-ACTIVE   VALUE "A".
+                   88  WS-VEN-STATUS-INACTIVE VALUE "I".
+                   88  WS-VEN-STATUS-BLOCKED  VALUE "B".
+               10  WS-VEN-CATEGORY         PIC X(6).
+       01  WS-VENDOR-COUNT                 PIC 9(4) VALUE 0.
+       01  WS-VENDOR-FOUND-SW              PIC X(1) VALUE "N".
+           88  WS-VENDOR-FOUND             VALUE "Y".
+
+       01  WS-HISTORY-TABLE-EOF-SW         PIC X(1) VALUE "N".
+           88  WS-HISTORY-TABLE-EOF        VALUE "Y".
+
+       01  WS-DUPLICATE-FOUND-SW           PIC X(1) VALUE "N".
+           88  WS-DUPLICATE-FOUND          VALUE "Y".
+
+      * Invoice history loaded into memory at start-up (prior runs)
+      * and searched by vendor code + invoice number to catch
+      * duplicates; new entries are appended both to the table (so a
+      * duplicate later in the same batch is also caught) and to
+      * INVOICE-HISTORY-FILE for the next run. Same indexed-file
+      * limitation as the vendor table above applies here.
+       01  WS-HISTORY-TABLE-AREA.
+           05  WS-HISTORY-TABLE OCCURS 5000 TIMES
+                   INDEXED BY WS-HIST-IDX.
+               10  WS-HIST-TBL-VENDOR-CODE PIC X(6).
+               10  WS-HIST-TBL-INV-NUMBER  PIC X(10).
+       01  WS-HISTORY-COUNT                PIC 9(5) VALUE 0.
+
+      * Threshold table loaded from THRESHOLD-FILE - keyed by vendor
+      * code (or "DFAULT") so approval limits can be changed by
+      * Finance without a program change.
+       01  WS-THRESHOLD-TABLE-AREA.
+           05  WS-THRESHOLD-TABLE OCCURS 50 TIMES
+                   INDEXED BY WS-THR-IDX.
+               10  WS-THR-KEY              PIC X(6).
+               10  WS-THR-TIER1-LIMIT      PIC 9(9)V99.
+               10  WS-THR-TIER2-LIMIT      PIC 9(9)V99.
+       01  WS-THRESHOLD-COUNT              PIC 9(4) VALUE 0.
+       01  WS-TIER1-LIMIT                  PIC 9(9)V99 VALUE 0.
+       01  WS-TIER2-LIMIT                  PIC 9(9)V99 VALUE 0.
+
+      * Daily summary report accumulators. WS-TOTAL-COUNT/AMOUNT are
+      * updated in 2100-PROCESS-ONE-INVOICE for every invoice read
+      * (approved, exception, or duplicate) so TOTAL INVOICES
+      * PROCESSED reconciles against the per-tier/exception/duplicate
+      * breakdown below.
+       01  WS-REPORT-COUNTERS.
+           05  WS-TOTAL-COUNT              PIC 9(7) VALUE 0.
+           05  WS-TOTAL-AMOUNT             PIC 9(9)V99 VALUE 0.
+           05  WS-AUTO-COUNT               PIC 9(7) VALUE 0.
+           05  WS-AUTO-AMOUNT              PIC 9(9)V99 VALUE 0.
+           05  WS-TIER2-COUNT              PIC 9(7) VALUE 0.
+           05  WS-TIER2-AMOUNT             PIC 9(9)V99 VALUE 0.
+           05  WS-TIER3-COUNT              PIC 9(7) VALUE 0.
+           05  WS-TIER3-AMOUNT             PIC 9(9)V99 VALUE 0.
+           05  WS-EXCEPTION-COUNT          PIC 9(7) VALUE 0.
+           05  WS-EXCEPTION-AMOUNT         PIC 9(9)V99 VALUE 0.
+           05  WS-DUPLICATE-COUNT          PIC 9(7) VALUE 0.
+           05  WS-DUPLICATE-AMOUNT         PIC 9(9)V99 VALUE 0.
+           05  WS-INVALID-AMOUNT-COUNT     PIC 9(7) VALUE 0.
+
+       01  WS-AMOUNT-DISPLAY               PIC $$$$,$$$,$$9.99.
+       01  WS-COUNT-DISPLAY                PIC Z,ZZZ,ZZ9.
+
+      * Approval decision for the invoice currently being processed.
+       01  WS-APPROVAL-TIER                PIC 9(1) VALUE 0.
+           88  WS-TIER-SUPERVISOR          VALUE 1.
+           88  WS-TIER-DIRECTOR            VALUE 2.
+           88  WS-TIER-VP                  VALUE 3.
+       01  WS-APPROVER-ROLE                PIC X(20) VALUE SPACES.
+       01  WS-DECISION                     PIC X(12) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       DISPLAY "Enter the invoice amount : "
-       ACCEPT INVOICE-AMOUNT
-       IF INVOICE-AMOUNT > 0 AND INVOICE-AMOUNT < 5000 THEN
-           DISPLAY "No approval is needed"
-       ELSE
-           DISPLAY "There must be approval"
-       END-IF
-       GOBACK.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INVOICES UNTIL WS-END-OF-FILE
+           PERFORM 2020-VALIDATE-RESTART-COMPLETE
+           PERFORM 3000-WRITE-SUMMARY-REPORT
+           PERFORM 4000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT AP-INVOICE-FILE
+           IF WS-INVOICE-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: CANNOT OPEN AP-INVOICE-FILE - STATUS "
+                   WS-INVOICE-FILE-STATUS
+               STOP RUN
+           END-IF
+      * EXCEPTION-FILE and AP-EXTRACT-FILE are appended across runs,
+      * same as AUDIT-TRAIL-FILE below, so a restart after a crash
+      * does not lose exceptions or extract records already written
+      * this run, and so unresolved exceptions survive into the next
+      * day's batch instead of being wiped by OPEN OUTPUT.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-FILE-STATUS = "05" OR "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF
+      * SUMMARY-REPORT-FILE is a finished report for this run only,
+      * not an accumulating log, so it stays OPEN OUTPUT (truncated)
+      * every run, the same way a day's report is meant to replace
+      * the prior one rather than append to it.
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: CANNOT OPEN INVOICE-SUMMARY-RPT - "
+                   "STATUS " WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND AP-EXTRACT-FILE
+           IF WS-EXTRACT-FILE-STATUS = "05" OR "35"
+               OPEN OUTPUT AP-EXTRACT-FILE
+               CLOSE AP-EXTRACT-FILE
+               OPEN EXTEND AP-EXTRACT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = "05" OR "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               CLOSE AUDIT-TRAIL-FILE
+               OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF
+           OPEN INPUT THRESHOLD-FILE
+           IF WS-THRESHOLD-FILE-STATUS = "00"
+               PERFORM 1200-LOAD-THRESHOLD-TABLE
+               CLOSE THRESHOLD-FILE
+           ELSE
+               DISPLAY "THRESHOLD-FILE NOT AVAILABLE - STATUS "
+                   WS-THRESHOLD-FILE-STATUS
+                   " - USING DEFAULT APPROVAL LIMITS"
+           END-IF
+           PERFORM 1400-LOAD-VENDOR-TABLE
+           PERFORM 1500-LOAD-HISTORY-TABLE
+           PERFORM 1300-LOAD-CHECKPOINT
+           PERFORM 2900-READ-NEXT-INVOICE.
+
+       1200-LOAD-THRESHOLD-TABLE.
+           PERFORM UNTIL WS-THRESHOLD-EOF
+               READ THRESHOLD-FILE
+                   AT END
+                       SET WS-THRESHOLD-EOF TO TRUE
+                   NOT AT END
+                       IF WS-THRESHOLD-COUNT < 50
+                           ADD 1 TO WS-THRESHOLD-COUNT
+                           MOVE THR-KEY
+                               TO WS-THR-KEY(WS-THRESHOLD-COUNT)
+                           MOVE THR-TIER1-LIMIT
+                               TO WS-THR-TIER1-LIMIT(WS-THRESHOLD-COUNT)
+                           MOVE THR-TIER2-LIMIT
+                               TO WS-THR-TIER2-LIMIT(WS-THRESHOLD-COUNT)
+                       ELSE
+                           DISPLAY "WARNING: THRESHOLD TABLE FULL AT "
+                               "50 ROWS - IGNORING " THR-KEY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1400-LOAD-VENDOR-TABLE.
+           OPEN INPUT VENDOR-MASTER-FILE
+           IF WS-VENDOR-FILE-STATUS = "00"
+               PERFORM UNTIL WS-VENDOR-TABLE-EOF
+                   READ VENDOR-MASTER-FILE
+                       AT END
+                           SET WS-VENDOR-TABLE-EOF TO TRUE
+                       NOT AT END
+                           IF WS-VENDOR-COUNT < 1000
+                               ADD 1 TO WS-VENDOR-COUNT
+                               MOVE VM-VENDOR-CODE
+                                   TO WS-VEN-CODE(WS-VENDOR-COUNT)
+                               MOVE VM-VENDOR-NAME
+                                   TO WS-VEN-NAME(WS-VENDOR-COUNT)
+                               MOVE VM-VENDOR-STATUS
+                                   TO WS-VEN-STATUS(WS-VENDOR-COUNT)
+                               MOVE VM-VENDOR-CATEGORY
+                                   TO WS-VEN-CATEGORY(WS-VENDOR-COUNT)
+                           ELSE
+                               DISPLAY "WARNING: VENDOR TABLE FULL AT "
+                                   "1000 ROWS - IGNORING "
+                                   VM-VENDOR-CODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VENDOR-MASTER-FILE
+           ELSE
+               DISPLAY "FATAL: CANNOT OPEN VENDOR-MASTER-FILE - STATUS "
+                   WS-VENDOR-FILE-STATUS
+               DISPLAY "WITHOUT A VENDOR MASTER EVERY INVOICE WOULD BE "
+                   "REJECTED AS UNKNOWN VENDOR - REFUSING TO RUN"
+               STOP RUN
+           END-IF.
+
+       1500-LOAD-HISTORY-TABLE.
+           OPEN INPUT INVOICE-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = "00"
+               PERFORM UNTIL WS-HISTORY-TABLE-EOF
+                   PERFORM 1510-READ-HISTORY-RECORD
+               END-PERFORM
+               CLOSE INVOICE-HISTORY-FILE
+           END-IF
+           OPEN EXTEND INVOICE-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = "05" OR "35"
+               OPEN OUTPUT INVOICE-HISTORY-FILE
+               CLOSE INVOICE-HISTORY-FILE
+               OPEN EXTEND INVOICE-HISTORY-FILE
+           END-IF.
+
+       1510-READ-HISTORY-RECORD.
+           READ INVOICE-HISTORY-FILE
+               AT END
+                   SET WS-HISTORY-TABLE-EOF TO TRUE
+               NOT AT END
+                   PERFORM 1520-ADD-TO-HISTORY-TABLE
+           END-READ.
+
+       1520-ADD-TO-HISTORY-TABLE.
+           IF WS-HISTORY-COUNT < 5000
+               ADD 1 TO WS-HISTORY-COUNT
+               MOVE HIST-VENDOR-CODE
+                   TO WS-HIST-TBL-VENDOR-CODE(WS-HISTORY-COUNT)
+               MOVE HIST-INVOICE-NUMBER
+                   TO WS-HIST-TBL-INV-NUMBER(WS-HISTORY-COUNT)
+           ELSE
+               DISPLAY "WARNING: INVOICE HISTORY TABLE FULL AT 5000 "
+                   "ENTRIES - DUPLICATE DETECTION COVERAGE FOR "
+                   HIST-VENDOR-CODE "/" HIST-INVOICE-NUMBER
+                   " MAY BE INCOMPLETE"
+           END-IF.
+
+      * A CHECKPOINT-FILE that opens successfully (status "00") but
+      * yields AT END on the very first READ means the file exists
+      * but is empty. Under the atomic write in
+      * 2820-COMMIT-CHECKPOINT that should never happen - the file on
+      * disk is always either last run's rename-completed prior
+      * content or this run's, never a partially-written state - so
+      * treat it as corruption rather than "no prior run" and stop
+      * loudly instead of silently reprocessing the whole batch.
+       1300-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "FATAL: INVOICE-CHECKPOINT EXISTS BUT "
+                           "IS EMPTY - REFUSING TO ASSUME A CLEAN "
+                           "START AND REPROCESS THE ENTIRE BATCH"
+                       STOP RUN
+                   NOT AT END
+                       IF CKPT-RECORDS-PROCESSED > 0
+                           DISPLAY "RESTART DETECTED - RESUMING AFTER "
+                               CKPT-RECORDS-PROCESSED
+                               " RECORDS ALREADY DONE"
+                       END-IF
+                       MOVE CKPT-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                       MOVE CKPT-LAST-VENDOR-CODE
+                           TO WS-CKPT-LAST-VENDOR-CODE
+                       MOVE CKPT-LAST-INVOICE-NUMBER
+                           TO WS-CKPT-LAST-INVOICE-NUMBER
+                       MOVE CKPT-TOTAL-COUNT TO WS-TOTAL-COUNT
+                       MOVE CKPT-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                       MOVE CKPT-AUTO-COUNT TO WS-AUTO-COUNT
+                       MOVE CKPT-AUTO-AMOUNT TO WS-AUTO-AMOUNT
+                       MOVE CKPT-TIER2-COUNT TO WS-TIER2-COUNT
+                       MOVE CKPT-TIER2-AMOUNT TO WS-TIER2-AMOUNT
+                       MOVE CKPT-TIER3-COUNT TO WS-TIER3-COUNT
+                       MOVE CKPT-TIER3-AMOUNT TO WS-TIER3-AMOUNT
+                       MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                       MOVE CKPT-EXCEPTION-AMOUNT TO WS-EXCEPTION-AMOUNT
+                       MOVE CKPT-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT
+                       MOVE CKPT-DUPLICATE-AMOUNT TO WS-DUPLICATE-AMOUNT
+                       MOVE CKPT-INVALID-AMOUNT-COUNT
+                           TO WS-INVALID-AMOUNT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-INVOICES.
+           ADD 1 TO WS-RECORDS-READ
+           IF WS-RECORDS-READ > WS-SKIP-COUNT
+               PERFORM 2100-PROCESS-ONE-INVOICE
+           ELSE
+               IF WS-RECORDS-READ = WS-SKIP-COUNT
+                   PERFORM 2010-VALIDATE-RESTART-POSITION
+               END-IF
+               DISPLAY "SKIPPING ALREADY-PROCESSED INVOICE "
+                   INV-INVOICE-NUMBER " (RESTART)"
+           END-IF
+           PERFORM 2900-READ-NEXT-INVOICE.
+
+      * Confirms the last record about to be skipped on a restart is
+      * really the invoice the checkpoint was saved against - without
+      * this, a checkpoint from a different or reordered file would
+      * cause records to be silently skipped (never evaluated, never
+      * audited, never extracted) with no warning.
+       2010-VALIDATE-RESTART-POSITION.
+           IF INV-VENDOR-CODE NOT = WS-CKPT-LAST-VENDOR-CODE
+              OR INV-INVOICE-NUMBER NOT = WS-CKPT-LAST-INVOICE-NUMBER
+               DISPLAY "FATAL: CHECKPOINT MISMATCH AT RECORD "
+                   WS-RECORDS-READ
+               DISPLAY "  CHECKPOINT EXPECTED "
+                   WS-CKPT-LAST-VENDOR-CODE "/"
+                   WS-CKPT-LAST-INVOICE-NUMBER
+               DISPLAY "  INPUT FILE HAS "
+                   INV-VENDOR-CODE "/" INV-INVOICE-NUMBER
+               DISPLAY "INPUT FILE DOES NOT MATCH THE CHECKPOINTED "
+                   "RUN - REFUSING TO SKIP RECORDS BLINDLY"
+               STOP RUN
+           END-IF.
+
+      * 2010-VALIDATE-RESTART-POSITION only runs on the exact record
+      * where WS-RECORDS-READ reaches WS-SKIP-COUNT. If AP-INVOICE-FILE
+      * runs out while every record read so far is still being skipped
+      * (a shorter or wrong file supplied with an old checkpoint still
+      * in place), that equality is never reached, WS-RECORDS-READ
+      * never gets validated against the checkpoint at all, and every
+      * record in the file would otherwise be silently discarded as
+      * "already processed" with no audit record, no extract, and
+      * nothing surviving past a console DISPLAY - then the stale
+      * totals restored from the old checkpoint would print as if they
+      * were this run's results and the checkpoint would be reset,
+      * erasing the only evidence of the mismatch. Catch that here
+      * before the summary report and checkpoint reset run.
+       2020-VALIDATE-RESTART-COMPLETE.
+           IF WS-RECORDS-READ < WS-SKIP-COUNT
+               DISPLAY "FATAL: AP-INVOICE-FILE ENDED AFTER "
+                   WS-RECORDS-READ " RECORDS BUT THE CHECKPOINT "
+                   "EXPECTED AT LEAST " WS-SKIP-COUNT
+                   " ALREADY-PROCESSED RECORDS"
+               DISPLAY "THIS FILE DOES NOT MATCH THE CHECKPOINTED "
+                   "RUN - REFUSING TO WRITE A SUMMARY REPORT OR "
+                   "RESET THE CHECKPOINT AGAINST THE WRONG FILE"
+               STOP RUN
+           END-IF.
+
+       2100-PROCESS-ONE-INVOICE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE INV-AMOUNT TO WS-AMOUNT-DISPLAY
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD INV-AMOUNT TO WS-TOTAL-AMOUNT
+           PERFORM 2110-VALIDATE-VENDOR
+           IF WS-VENDOR-VALID
+               PERFORM 2115-VALIDATE-AMOUNT
+               IF NOT WS-AMOUNT-VALID
+                   PERFORM 2132-WRITE-EXCEPTION-AMOUNT
+               ELSE
+                   PERFORM 2120-CHECK-DUPLICATE
+                   IF WS-DUPLICATE-FOUND
+                       PERFORM 2130-WRITE-EXCEPTION-DUPLICATE
+                   ELSE
+                       PERFORM 2140-DETERMINE-APPROVAL-TIER
+                       PERFORM 2150-WRITE-AUDIT-RECORD
+                       PERFORM 2160-UPDATE-REPORT-COUNTERS
+                       PERFORM 2170-WRITE-EXTRACT-RECORD
+                       PERFORM 2180-ADD-HISTORY-RECORD
+                       DISPLAY "INVOICE " INV-INVOICE-NUMBER
+                           " AMOUNT " WS-AMOUNT-DISPLAY
+                           " TIER " WS-APPROVAL-TIER
+                           " APPROVER " WS-APPROVER-ROLE
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 2195-WRITE-EXCEPTION-VENDOR
+           END-IF
+           PERFORM 2800-WRITE-CHECKPOINT.
+
+      * A zero-amount invoice cannot be meaningfully approved at any
+      * tier - the original single-invoice program excluded it from
+      * auto-approval and this batch version must not silently let it
+      * flow through to the AP extract as "APPROVED".
+       2115-VALIDATE-AMOUNT.
+           IF INV-AMOUNT > 0
+               MOVE "Y" TO WS-AMOUNT-VALID-SW
+           ELSE
+               MOVE "N" TO WS-AMOUNT-VALID-SW
+           END-IF.
+
+       2120-CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUPLICATE-FOUND-SW
+           IF WS-HISTORY-COUNT > 0
+               SET WS-HIST-IDX TO 1
+               SEARCH WS-HISTORY-TABLE
+                   AT END
+                       CONTINUE
+                   WHEN WS-HIST-TBL-VENDOR-CODE(WS-HIST-IDX) =
+                            INV-VENDOR-CODE
+                        AND WS-HIST-TBL-INV-NUMBER(WS-HIST-IDX) =
+                            INV-INVOICE-NUMBER
+                       MOVE "Y" TO WS-DUPLICATE-FOUND-SW
+               END-SEARCH
+           END-IF.
+
+       2132-WRITE-EXCEPTION-AMOUNT.
+           ADD 1 TO WS-INVALID-AMOUNT-COUNT
+           MOVE INV-INVOICE-NUMBER TO EXC-INVOICE-NUMBER
+           MOVE INV-VENDOR-CODE TO EXC-VENDOR-CODE
+           MOVE INV-AMOUNT TO EXC-AMOUNT
+           MOVE "ZERO OR INVALID AMOUNT" TO EXC-REASON
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           MOVE 0 TO WS-APPROVAL-TIER
+           MOVE "N/A" TO WS-APPROVER-ROLE
+           MOVE "BAD-AMOUNT" TO WS-DECISION
+           PERFORM 2150-WRITE-AUDIT-RECORD
+           DISPLAY "INVOICE " INV-INVOICE-NUMBER
+               " SENT TO EXCEPTIONS - ZERO OR INVALID AMOUNT".
+
+       2130-WRITE-EXCEPTION-DUPLICATE.
+           ADD 1 TO WS-DUPLICATE-COUNT
+           ADD INV-AMOUNT TO WS-DUPLICATE-AMOUNT
+           MOVE INV-INVOICE-NUMBER TO EXC-INVOICE-NUMBER
+           MOVE INV-VENDOR-CODE TO EXC-VENDOR-CODE
+           MOVE INV-AMOUNT TO EXC-AMOUNT
+           MOVE "POSSIBLE DUPLICATE INVOICE" TO EXC-REASON
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           MOVE 0 TO WS-APPROVAL-TIER
+           MOVE "N/A" TO WS-APPROVER-ROLE
+           MOVE "DUPLICATE" TO WS-DECISION
+           PERFORM 2150-WRITE-AUDIT-RECORD
+           DISPLAY "INVOICE " INV-INVOICE-NUMBER
+               " FLAGGED AS POSSIBLE DUPLICATE".
+
+       2110-VALIDATE-VENDOR.
+           MOVE "Y" TO WS-VENDOR-VALID-SW
+           MOVE SPACES TO WS-VENDOR-REJECT-REASON
+           MOVE INV-VENDOR-CODE TO WS-LOOKUP-KEY
+           MOVE "N" TO WS-VENDOR-FOUND-SW
+           IF WS-VENDOR-COUNT > 0
+               SET WS-VEN-IDX TO 1
+               SEARCH WS-VENDOR-TABLE
+                   AT END
+                       CONTINUE
+                   WHEN WS-VEN-CODE(WS-VEN-IDX) = INV-VENDOR-CODE
+                       MOVE "Y" TO WS-VENDOR-FOUND-SW
+               END-SEARCH
+           END-IF
+           IF NOT WS-VENDOR-FOUND
+               MOVE "N" TO WS-VENDOR-VALID-SW
+               MOVE "UNKNOWN VENDOR" TO WS-VENDOR-REJECT-REASON
+           ELSE
+      * Status must be explicitly "A" to be treated as good data - a
+      * blank, a typo, or any code that isn't one of the three known
+      * values must not fall through to auto-approval by default.
+               EVALUATE TRUE
+                   WHEN WS-VEN-STATUS-INACTIVE(WS-VEN-IDX)
+                       MOVE "N" TO WS-VENDOR-VALID-SW
+                       MOVE "INACTIVE VENDOR"
+                           TO WS-VENDOR-REJECT-REASON
+                   WHEN WS-VEN-STATUS-BLOCKED(WS-VEN-IDX)
+                       MOVE "N" TO WS-VENDOR-VALID-SW
+                       MOVE "BLOCKED VENDOR"
+                           TO WS-VENDOR-REJECT-REASON
+                   WHEN WS-VEN-STATUS-ACTIVE(WS-VEN-IDX)
+                       IF WS-VEN-CATEGORY(WS-VEN-IDX) NOT = SPACES
+                           MOVE WS-VEN-CATEGORY(WS-VEN-IDX)
+                               TO WS-LOOKUP-KEY
+                       END-IF
+                   WHEN OTHER
+                       MOVE "N" TO WS-VENDOR-VALID-SW
+                       MOVE "INVALID VENDOR STATUS"
+                           TO WS-VENDOR-REJECT-REASON
+               END-EVALUATE
+           END-IF.
+
+       2140-DETERMINE-APPROVAL-TIER.
+           PERFORM 2141-LOOKUP-THRESHOLD
+           EVALUATE TRUE
+               WHEN INV-AMOUNT < WS-TIER1-LIMIT
+                   MOVE 1 TO WS-APPROVAL-TIER
+                   MOVE "SUPERVISOR" TO WS-APPROVER-ROLE
+                   MOVE "TIER1-SUPV" TO WS-DECISION
+               WHEN INV-AMOUNT <= WS-TIER2-LIMIT
+                   MOVE 2 TO WS-APPROVAL-TIER
+                   MOVE "DEPT DIRECTOR" TO WS-APPROVER-ROLE
+                   MOVE "TIER2-DIR" TO WS-DECISION
+               WHEN OTHER
+                   MOVE 3 TO WS-APPROVAL-TIER
+                   MOVE "VICE PRESIDENT" TO WS-APPROVER-ROLE
+                   MOVE "TIER3-VP" TO WS-DECISION
+           END-EVALUATE.
+
+       2141-LOOKUP-THRESHOLD.
+           MOVE "N" TO WS-THRESHOLD-FOUND-SW
+           IF WS-THRESHOLD-COUNT > 0
+               SET WS-THR-IDX TO 1
+               SEARCH WS-THRESHOLD-TABLE
+                   AT END
+                       CONTINUE
+                   WHEN WS-THR-KEY(WS-THR-IDX) = WS-LOOKUP-KEY
+                       MOVE "Y" TO WS-THRESHOLD-FOUND-SW
+                       MOVE WS-THR-TIER1-LIMIT(WS-THR-IDX)
+                           TO WS-TIER1-LIMIT
+                       MOVE WS-THR-TIER2-LIMIT(WS-THR-IDX)
+                           TO WS-TIER2-LIMIT
+               END-SEARCH
+           END-IF
+           IF NOT WS-THRESHOLD-FOUND AND WS-THRESHOLD-COUNT > 0
+               SET WS-THR-IDX TO 1
+               SEARCH WS-THRESHOLD-TABLE
+                   AT END
+                       MOVE 5000.00 TO WS-TIER1-LIMIT
+                       MOVE 25000.00 TO WS-TIER2-LIMIT
+                   WHEN WS-THR-KEY(WS-THR-IDX) = "DFAULT"
+                       MOVE WS-THR-TIER1-LIMIT(WS-THR-IDX)
+                           TO WS-TIER1-LIMIT
+                       MOVE WS-THR-TIER2-LIMIT(WS-THR-IDX)
+                           TO WS-TIER2-LIMIT
+               END-SEARCH
+           END-IF
+           IF WS-THRESHOLD-COUNT = 0
+               MOVE 5000.00 TO WS-TIER1-LIMIT
+               MOVE 25000.00 TO WS-TIER2-LIMIT
+           END-IF.
+
+       2150-WRITE-AUDIT-RECORD.
+           MOVE INV-INVOICE-NUMBER TO AUD-INVOICE-NUMBER
+           MOVE INV-VENDOR-CODE TO AUD-VENDOR-CODE
+           MOVE INV-AMOUNT TO AUD-AMOUNT
+           MOVE WS-DECISION TO AUD-DECISION
+           MOVE WS-APPROVAL-TIER TO AUD-APPROVAL-TIER
+           MOVE WS-APPROVER-ROLE TO AUD-APPROVER-ROLE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE INV-ENTERED-BY TO AUD-ENTERED-BY
+           WRITE AUDIT-RECORD.
+
+       2160-UPDATE-REPORT-COUNTERS.
+           EVALUATE WS-APPROVAL-TIER
+               WHEN 1
+                   ADD 1 TO WS-AUTO-COUNT
+                   ADD INV-AMOUNT TO WS-AUTO-AMOUNT
+               WHEN 2
+                   ADD 1 TO WS-TIER2-COUNT
+                   ADD INV-AMOUNT TO WS-TIER2-AMOUNT
+               WHEN 3
+                   ADD 1 TO WS-TIER3-COUNT
+                   ADD INV-AMOUNT TO WS-TIER3-AMOUNT
+           END-EVALUATE.
+
+       2170-WRITE-EXTRACT-RECORD.
+           IF WS-TIER-SUPERVISOR
+               MOVE INV-INVOICE-NUMBER TO EXT-INVOICE-NUMBER
+               MOVE INV-VENDOR-CODE TO EXT-VENDOR-CODE
+               MOVE INV-INVOICE-DATE TO EXT-INVOICE-DATE
+               MOVE INV-AMOUNT TO EXT-AMOUNT
+               MOVE WS-APPROVAL-TIER TO EXT-APPROVAL-TIER
+               MOVE "APPROVED" TO EXT-STATUS
+               WRITE EXTRACT-RECORD
+           END-IF.
+
+       2180-ADD-HISTORY-RECORD.
+           MOVE INV-VENDOR-CODE TO HIST-VENDOR-CODE
+           MOVE INV-INVOICE-NUMBER TO HIST-INVOICE-NUMBER
+           MOVE INV-AMOUNT TO HIST-AMOUNT
+           MOVE WS-CURRENT-TIMESTAMP TO HIST-PROCESSED-DATE
+           WRITE HISTORY-RECORD
+           IF WS-HISTORY-COUNT < 5000
+               ADD 1 TO WS-HISTORY-COUNT
+               MOVE INV-VENDOR-CODE TO
+                   WS-HIST-TBL-VENDOR-CODE(WS-HISTORY-COUNT)
+               MOVE INV-INVOICE-NUMBER TO
+                   WS-HIST-TBL-INV-NUMBER(WS-HISTORY-COUNT)
+           ELSE
+               DISPLAY "WARNING: INVOICE HISTORY TABLE FULL AT 5000 "
+                   "ENTRIES - DUPLICATE DETECTION COVERAGE FOR "
+                   INV-VENDOR-CODE "/" INV-INVOICE-NUMBER
+                   " MAY BE INCOMPLETE"
+           END-IF.
+
+       2195-WRITE-EXCEPTION-VENDOR.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           ADD INV-AMOUNT TO WS-EXCEPTION-AMOUNT
+           MOVE INV-INVOICE-NUMBER TO EXC-INVOICE-NUMBER
+           MOVE INV-VENDOR-CODE TO EXC-VENDOR-CODE
+           MOVE INV-AMOUNT TO EXC-AMOUNT
+           MOVE WS-VENDOR-REJECT-REASON TO EXC-REASON
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           MOVE 0 TO WS-APPROVAL-TIER
+           MOVE "N/A" TO WS-APPROVER-ROLE
+           MOVE "EXCEPTION" TO WS-DECISION
+           PERFORM 2150-WRITE-AUDIT-RECORD
+           DISPLAY "INVOICE " INV-INVOICE-NUMBER
+               " SENT TO EXCEPTIONS - " WS-VENDOR-REJECT-REASON.
+
+       2800-WRITE-CHECKPOINT.
+           PERFORM 2810-SAVE-CHECKPOINT.
+
+      * Saved after every record, not on a periodic interval, so the
+      * checkpoint position and the summary report totals it carries
+      * are always exactly in sync with what has actually been
+      * written to AUDIT-TRAIL-FILE and INVOICE-HISTORY-FILE.
+       2810-SAVE-CHECKPOINT.
+           MOVE INV-VENDOR-CODE TO CKPT-LAST-VENDOR-CODE
+           MOVE INV-INVOICE-NUMBER TO CKPT-LAST-INVOICE-NUMBER
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-PROCESSED
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CKPT-RUN-DATE
+           MOVE WS-TOTAL-COUNT TO CKPT-TOTAL-COUNT
+           MOVE WS-TOTAL-AMOUNT TO CKPT-TOTAL-AMOUNT
+           MOVE WS-AUTO-COUNT TO CKPT-AUTO-COUNT
+           MOVE WS-AUTO-AMOUNT TO CKPT-AUTO-AMOUNT
+           MOVE WS-TIER2-COUNT TO CKPT-TIER2-COUNT
+           MOVE WS-TIER2-AMOUNT TO CKPT-TIER2-AMOUNT
+           MOVE WS-TIER3-COUNT TO CKPT-TIER3-COUNT
+           MOVE WS-TIER3-AMOUNT TO CKPT-TIER3-AMOUNT
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+           MOVE WS-EXCEPTION-AMOUNT TO CKPT-EXCEPTION-AMOUNT
+           MOVE WS-DUPLICATE-COUNT TO CKPT-DUPLICATE-COUNT
+           MOVE WS-DUPLICATE-AMOUNT TO CKPT-DUPLICATE-AMOUNT
+           MOVE WS-INVALID-AMOUNT-COUNT TO CKPT-INVALID-AMOUNT-COUNT
+           PERFORM 2820-COMMIT-CHECKPOINT.
+
+      * Writes CHECKPOINT-RECORD to a temp file and renames it over
+      * INVOICE-CHECKPOINT so the update is atomic from the point of
+      * view of anything reading INVOICE-CHECKPOINT - a kill/abend
+      * during the temp-file write leaves the old, still-valid
+      * checkpoint in place instead of a truncated one, since the
+      * real file is never opened for output directly.
+       2820-COMMIT-CHECKPOINT.
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-TEMP-RECORD
+           OPEN OUTPUT CHECKPOINT-TEMP-FILE
+           WRITE CHECKPOINT-TEMP-RECORD
+           CLOSE CHECKPOINT-TEMP-FILE
+           CALL "CBL_RENAME_FILE" USING WS-CHECKPOINT-TEMP-NAME
+                   WS-CHECKPOINT-REAL-NAME
+               RETURNING WS-CHECKPOINT-RENAME-STATUS
+           IF WS-CHECKPOINT-RENAME-STATUS NOT = 0
+               DISPLAY "FATAL: COULD NOT COMMIT INVOICE-CHECKPOINT - "
+                   "RENAME STATUS " WS-CHECKPOINT-RENAME-STATUS
+               STOP RUN
+           END-IF.
+
+       2900-READ-NEXT-INVOICE.
+           READ AP-INVOICE-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       3000-WRITE-SUMMARY-REPORT.
+           MOVE "DAILY INVOICE APPROVAL SUMMARY" TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-TOTAL-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-TOTAL-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "TOTAL INVOICES PROCESSED: " WS-COUNT-DISPLAY
+               "   TOTAL AMOUNT: " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-AUTO-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-AUTO-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "TIER 1 - SUPERVISOR (AUTO-ROUTED): " WS-COUNT-DISPLAY
+               "   AMOUNT: " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-TIER2-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-TIER2-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "TIER 2 - DEPT DIRECTOR REQUIRED: " WS-COUNT-DISPLAY
+               "   AMOUNT: " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-TIER3-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-TIER3-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "TIER 3 - VP REQUIRED: " WS-COUNT-DISPLAY
+               "   AMOUNT: " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-EXCEPTION-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-EXCEPTION-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "VENDOR EXCEPTIONS: " WS-COUNT-DISPLAY
+               "   AMOUNT: " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-DUPLICATE-COUNT TO WS-COUNT-DISPLAY
+           MOVE WS-DUPLICATE-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "POSSIBLE DUPLICATES: " WS-COUNT-DISPLAY
+               "   AMOUNT: " WS-AMOUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE
+
+           MOVE WS-INVALID-AMOUNT-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           STRING "ZERO/INVALID AMOUNT EXCEPTIONS: " WS-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE.
+
+       4000-TERMINATE.
+           PERFORM 4010-RESET-CHECKPOINT
+           PERFORM 4100-CLOSE-FILES.
+
+      * A normal end-of-file means the whole batch made it through,
+      * so there is nothing to resume - clear the checkpoint rather
+      * than save one, or the next day's batch would be skipped
+      * entirely by the restart logic in 2000-PROCESS-INVOICES.
+       4010-RESET-CHECKPOINT.
+           INITIALIZE CHECKPOINT-RECORD
+           PERFORM 2820-COMMIT-CHECKPOINT.
+
+       4100-CLOSE-FILES.
+           CLOSE AP-INVOICE-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE SUMMARY-REPORT-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE INVOICE-HISTORY-FILE
+           CLOSE AP-EXTRACT-FILE.
